@@ -1,14 +1,31 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0. 
-01  WS-AREA-2 PIC 9(5) VALUE 0. 
-01  WS-AREA-3 PIC 9(6). 
-* Using a larger numeric field can prevent overflow.
-ADD 1 TO WS-AREA-1. 
-ADD 1 TO WS-AREA-2. 
-MOVE WS-AREA-1 TO WS-AREA-3. 
-IF WS-AREA-3 > 99999 THEN 
-    DISPLAY "Warning: WS-AREA-1 approaching maximum value." 
-END-IF. 
-MOVE WS-AREA-2 TO WS-AREA-3. 
-IF WS-AREA-3 > 99999 THEN 
-    DISPLAY "Warning: WS-AREA-2 approaching maximum value." 
-END-IF.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGDEMO1.
+      *****************************************************************
+      *  BUGDEMO1 - STANDALONE OVERFLOW-WARNING DEMONSTRATION
+      *  Small non-file-driven counterpart to BUGJOB01 kept around as
+      *  the original "use a bigger field" fix.  WS-AREA-1, WS-AREA-2
+      *  and the WS-AREA-3 overflow-check field are signed COMP-3 with
+      *  a larger PIC clause, which buys more headroom than a PIC 9(6)
+      *  DISPLAY expansion and is cheaper to pack/unpack on every
+      *  ADD 1 TO in a high-volume loop.  The 99999 warning comparison
+      *  itself is unchanged.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1                       PIC S9(9) COMP-3 VALUE 0.
+       01  WS-AREA-2                       PIC S9(9) COMP-3 VALUE 0.
+       01  WS-AREA-3                       PIC S9(9) COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           ADD 1 TO WS-AREA-1.
+           ADD 1 TO WS-AREA-2.
+           MOVE WS-AREA-1 TO WS-AREA-3.
+           IF WS-AREA-3 > 99999 THEN
+               DISPLAY "Warning: WS-AREA-1 approaching maximum value."
+           END-IF.
+           MOVE WS-AREA-2 TO WS-AREA-3.
+           IF WS-AREA-3 > 99999 THEN
+               DISPLAY "Warning: WS-AREA-2 approaching maximum value."
+           END-IF.
+           STOP RUN.
