@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNDRPT1.
+      *****************************************************************
+      *  TRNDRPT1 - COUNTER TREND REPORT
+      *  Reads up to the last 30 daily SNAPSHOT-FILE generations
+      *  written by BUGJOB01 and charts WS-COUNTER-TABLE growth so
+      *  operations gets advance warning before a counter is a day
+      *  away from its ceiling.  Reads the same THRSHFIL/THRSHREC
+      *  threshold control file BUGJOB01 does, so a per-counter
+      *  ceiling that operations has raised or lowered from the
+      *  99999 default is reflected here too.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    JCL concatenates the last 30 SNAPSHOT-FILE GDG generations
+      *    under this DD, e.g. //SNAPHIST DD DSN=PROD.CTR.SNAPSHOT
+      *    (-29,0),DISP=SHR.
+           SELECT SNAPSHOT-HISTORY-FILE ASSIGN TO "SNAPHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT THRESHOLD-FILE ASSIGN TO "THRSHFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRSH-STATUS.
+
+           SELECT TREND-REPORT-FILE ASSIGN TO "TRENDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SNAPSHOT-HISTORY-FILE
+           RECORDING MODE IS F.
+       COPY SNAPREC.
+
+       FD  THRESHOLD-FILE
+           RECORDING MODE IS F.
+       COPY THRSHREC.
+
+       FD  TREND-REPORT-FILE
+           RECORDING MODE IS F.
+       01  TREND-REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-HIST-STATUS              PIC X(2) VALUE SPACES.
+           05  WS-THRSH-STATUS             PIC X(2) VALUE SPACES.
+           05  WS-RPT-STATUS               PIC X(2) VALUE SPACES.
+
+       01  WS-HIST-EOF-SWITCH              PIC X(1) VALUE 'N'.
+           88  WS-HIST-EOF                 VALUE 'Y'.
+       01  WS-THRSH-EOF-SWITCH             PIC X(1) VALUE 'N'.
+           88  WS-THRSH-EOF                VALUE 'Y'.
+
+      *  Per-counter error ceiling, defaulted to the original hardcoded
+      *  99999 and overridden per counter from THRSHFIL - the same
+      *  control file BUGJOB01 reads - so headroom/days-to-overflow/bar
+      *  math here tracks whatever ceiling operations has tuned for
+      *  each counter, not a value that can go stale the day someone
+      *  raises or lowers a threshold.
+       01  WS-ERROR-CEILING-TABLE.
+           05  WS-ERROR-CEILING OCCURS 4 TIMES PIC 9(11)
+                                                VALUE 99999.
+       01  WS-THRSH-CODE-NUM               PIC 9(1).
+       01  WS-DAY-COUNT                    PIC 9(3) VALUE 0.
+
+       01  WS-SNAPSHOT-HISTORY.
+           05  WS-SNAPSHOT-ENTRY OCCURS 30 TIMES INDEXED BY WS-DAY-IDX.
+               10  WS-HIST-DATE            PIC X(8).
+               10  WS-HIST-COUNTER-VALUE OCCURS 4 TIMES PIC 9(11).
+
+       01  WS-COUNTER-NAMES.
+           05  FILLER                    PIC X(12) VALUE "DEPOSITS".
+           05  FILLER                    PIC X(12) VALUE "WITHDRAWALS".
+           05  FILLER                    PIC X(12) VALUE "TRANSFERS".
+           05  FILLER                    PIC X(12) VALUE "REVERSALS".
+       01  WS-COUNTER-NAME-TABLE REDEFINES WS-COUNTER-NAMES.
+           05  WS-COUNTER-NAME OCCURS 4 TIMES PIC X(12).
+
+       01  WS-CTR-IDX2                     PIC 9(1).
+       01  WS-FIRST-VALUE                  PIC 9(11).
+       01  WS-LAST-VALUE                   PIC 9(11).
+       01  WS-GROWTH                       PIC S9(11).
+       01  WS-DAYS-SPAN                    PIC 9(3).
+       01  WS-AVG-GROWTH                   PIC 9(11)V99.
+       01  WS-HEADROOM                     PIC 9(11).
+       01  WS-DAYS-TO-OVERFLOW             PIC 9(5).
+       01  WS-BAR-LENGTH                   PIC 9(2).
+       01  WS-BAR-LENGTH-RAW               PIC 9(11).
+       01  WS-BAR                          PIC X(50).
+       01  WS-EDIT-VALUE                   PIC Z(10)9.
+       01  WS-EDIT-DAYS                    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-LOAD-HISTORY.
+           PERFORM 1010-LOAD-THRESHOLDS.
+           OPEN OUTPUT TREND-REPORT-FILE.
+           PERFORM 2000-WRITE-REPORT-HEADER.
+           PERFORM VARYING WS-CTR-IDX2 FROM 1 BY 1
+                   UNTIL WS-CTR-IDX2 > 4
+               PERFORM 3000-REPORT-COUNTER-TREND
+           END-PERFORM.
+           CLOSE TREND-REPORT-FILE.
+           STOP RUN.
+
+       1000-LOAD-HISTORY.
+           OPEN INPUT SNAPSHOT-HISTORY-FILE.
+           IF WS-HIST-STATUS = "00"
+               PERFORM UNTIL WS-HIST-EOF OR WS-DAY-COUNT = 30
+                   READ SNAPSHOT-HISTORY-FILE
+                       AT END
+                           MOVE 'Y' TO WS-HIST-EOF-SWITCH
+                       NOT AT END
+                           ADD 1 TO WS-DAY-COUNT
+                           SET WS-DAY-IDX TO WS-DAY-COUNT
+                           MOVE SNAPSHOT-RECORD TO
+                               WS-SNAPSHOT-ENTRY(WS-DAY-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE SNAPSHOT-HISTORY-FILE
+           END-IF.
+
+       1010-LOAD-THRESHOLDS.
+           OPEN INPUT THRESHOLD-FILE.
+           IF WS-THRSH-STATUS = "00"
+               PERFORM UNTIL WS-THRSH-EOF
+                   READ THRESHOLD-FILE
+                       AT END
+                           MOVE 'Y' TO WS-THRSH-EOF-SWITCH
+                       NOT AT END
+                           PERFORM 1020-APPLY-THRESHOLD
+                   END-READ
+               END-PERFORM
+               CLOSE THRESHOLD-FILE
+           END-IF.
+
+       1020-APPLY-THRESHOLD.
+           MOVE THRESHOLD-COUNTER-CODE TO WS-THRSH-CODE-NUM.
+           IF WS-THRSH-CODE-NUM >= 1 AND WS-THRSH-CODE-NUM <= 4
+               MOVE THRESHOLD-ERROR-VALUE
+                   TO WS-ERROR-CEILING(WS-THRSH-CODE-NUM)
+           END-IF.
+
+       2000-WRITE-REPORT-HEADER.
+           MOVE "COUNTER TREND REPORT - LAST 30 DAYS" TO
+               TREND-REPORT-LINE.
+           WRITE TREND-REPORT-LINE.
+           MOVE SPACES TO TREND-REPORT-LINE.
+           WRITE TREND-REPORT-LINE.
+
+       3000-REPORT-COUNTER-TREND.
+           MOVE 0 TO WS-FIRST-VALUE WS-LAST-VALUE.
+           IF WS-DAY-COUNT > 0
+               MOVE WS-HIST-COUNTER-VALUE(1, WS-CTR-IDX2)
+                   TO WS-FIRST-VALUE
+               MOVE WS-HIST-COUNTER-VALUE(WS-DAY-COUNT, WS-CTR-IDX2)
+                   TO WS-LAST-VALUE
+           END-IF.
+           COMPUTE WS-GROWTH = WS-LAST-VALUE - WS-FIRST-VALUE.
+           MOVE WS-DAY-COUNT TO WS-DAYS-SPAN.
+           IF WS-DAYS-SPAN > 1 AND WS-GROWTH > 0
+               COMPUTE WS-AVG-GROWTH ROUNDED =
+                   WS-GROWTH / (WS-DAYS-SPAN - 1)
+           ELSE
+               MOVE 0 TO WS-AVG-GROWTH
+           END-IF.
+           IF WS-LAST-VALUE < WS-ERROR-CEILING(WS-CTR-IDX2)
+               COMPUTE WS-HEADROOM =
+                   WS-ERROR-CEILING(WS-CTR-IDX2) - WS-LAST-VALUE
+           ELSE
+               MOVE 0 TO WS-HEADROOM
+           END-IF.
+           IF WS-AVG-GROWTH > 0
+               COMPUTE WS-DAYS-TO-OVERFLOW ROUNDED =
+                   WS-HEADROOM / WS-AVG-GROWTH
+           ELSE
+               MOVE 99999 TO WS-DAYS-TO-OVERFLOW
+           END-IF.
+           COMPUTE WS-BAR-LENGTH-RAW =
+               (WS-LAST-VALUE * 50) / WS-ERROR-CEILING(WS-CTR-IDX2).
+           IF WS-BAR-LENGTH-RAW > 50
+               MOVE 50 TO WS-BAR-LENGTH
+           ELSE
+               MOVE WS-BAR-LENGTH-RAW TO WS-BAR-LENGTH
+           END-IF.
+           MOVE SPACES TO WS-BAR.
+           IF WS-BAR-LENGTH > 0
+               INSPECT WS-BAR(1:WS-BAR-LENGTH) REPLACING ALL
+                   SPACE BY "*"
+           END-IF.
+           MOVE WS-LAST-VALUE TO WS-EDIT-VALUE.
+           MOVE WS-DAYS-TO-OVERFLOW TO WS-EDIT-DAYS.
+           STRING WS-COUNTER-NAME(WS-CTR-IDX2) " " WS-EDIT-VALUE
+               " [" WS-BAR "] headroom=" WS-HEADROOM
+               " days-to-limit=" WS-EDIT-DAYS
+               DELIMITED BY SIZE INTO TREND-REPORT-LINE.
+           WRITE TREND-REPORT-LINE.
