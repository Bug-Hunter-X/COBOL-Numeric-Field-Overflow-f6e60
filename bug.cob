@@ -1,13 +1,462 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0. 
-01  WS-AREA-2 PIC 9(5) VALUE 0. 
-* In some cases, the value of WS-AREA-1 might exceed 99999 leading to unexpected behavior. 
-ADD 1 TO WS-AREA-1. 
-IF WS-AREA-1 > 99999 THEN 
-    DISPLAY "Error: WS-AREA-1 exceeded maximum value." 
-    STOP RUN. 
-END-IF. 
-ADD 1 TO WS-AREA-2. 
-IF WS-AREA-2 > 99999 THEN 
-    DISPLAY "Error: WS-AREA-2 exceeded maximum value." 
-    STOP RUN. 
-END-IF.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGJOB01.
+      *****************************************************************
+      *  BUGJOB01 - NIGHTLY TRANSACTION COUNTER JOB
+      *  Reads transaction records and maintains running counts for
+      *  each transaction type in WS-COUNTER-TABLE (deposits/
+      *  withdrawals/transfers/reversals - formerly the standalone
+      *  WS-AREA-1 and WS-AREA-2 fields, now table indexes 1 and 2).
+      *  Checkpoints the counters every WS-CHECKPOINT-INTERVAL records
+      *  so a rerun after an abend can resume the counts instead of
+      *  re-initializing them to zero.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT THRESHOLD-FILE ASSIGN TO "THRSHFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRSH-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO "ALERTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+      *    Daily GDG snapshot - JCL supplies the +1 generation, e.g.
+      *    //SNAPSHOT DD DSN=PROD.CTR.SNAPSHOT(+1),DISP=(NEW,CATLG).
+           SELECT SNAPSHOT-FILE ASSIGN TO "SNAPSHOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+
+           SELECT CONTROL-COUNT-FILE ASSIGN TO "CTLCTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCT-STATUS.
+
+           SELECT RECON-BREAK-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       COPY TRANFILE.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CKPTREC.
+
+       FD  THRESHOLD-FILE
+           RECORDING MODE IS F.
+       COPY THRSHREC.
+
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+       COPY ALERTREC.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       COPY EXCPREC.
+
+       FD  SNAPSHOT-FILE
+           RECORDING MODE IS F.
+       COPY SNAPREC.
+
+       FD  CONTROL-COUNT-FILE
+           RECORDING MODE IS F.
+       COPY CTLCTREC.
+
+       FD  RECON-BREAK-FILE
+           RECORDING MODE IS F.
+       COPY RECNREC.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDTREC.
+
+       FD  SUMMARY-REPORT-FILE
+           RECORDING MODE IS F.
+       01  SUMMARY-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *  WS-COUNTER-TABLE replaces the old standalone WS-AREA-1 and
+      *  WS-AREA-2 fields (index 1 and index 2 respectively) so that
+      *  adding a new tracked total is a table entry, not a new
+      *  field-and-paragraph pair.  Indexes 3 and 4 are the new
+      *  transfers/reversals totals.  WS-COUNTER-VALUE is signed
+      *  COMP-3 with a PIC S9(11) ceiling well above the legacy
+      *  PIC 9(5) fields, and cheaper to increment in this hot loop
+      *  than zoned-decimal DISPLAY; the 99999 warning/error
+      *  comparison against WS-WARN-THRESHOLD/WS-ERROR-THRESHOLD is
+      *  unchanged.
+       01  WS-COUNTER-TABLE.
+           05  WS-COUNTER-ENTRY OCCURS 4 TIMES INDEXED BY WS-CTR-IDX.
+               10  WS-COUNTER-NAME         PIC X(12).
+               10  WS-COUNTER-VALUE        PIC S9(11) COMP-3
+                                            VALUE 0.
+               10  WS-WARN-THRESHOLD       PIC 9(11) VALUE 99999.
+               10  WS-ERROR-THRESHOLD      PIC 9(11) VALUE 99999.
+               10  WS-WARNING-COUNT        PIC 9(5) VALUE 0.
+               10  WS-OVERFLOW-COUNT       PIC 9(5) VALUE 0.
+
+       01  WS-PREV-COUNTER-VALUE           PIC S9(11) COMP-3.
+
+       01  WS-CTR-DEPOSITS                 PIC 9(1) VALUE 1.
+       01  WS-CTR-WITHDRAWALS              PIC 9(1) VALUE 2.
+       01  WS-CTR-TRANSFERS                PIC 9(1) VALUE 3.
+       01  WS-CTR-REVERSALS                PIC 9(1) VALUE 4.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANS-STATUS             PIC X(2) VALUE SPACES.
+           05  WS-CKPT-STATUS              PIC X(2) VALUE SPACES.
+           05  WS-THRSH-STATUS             PIC X(2) VALUE SPACES.
+           05  WS-ALERT-STATUS             PIC X(2) VALUE SPACES.
+           05  WS-EXCP-STATUS              PIC X(2) VALUE SPACES.
+           05  WS-SNAP-STATUS              PIC X(2) VALUE SPACES.
+           05  WS-CTLCT-STATUS             PIC X(2) VALUE SPACES.
+           05  WS-RECON-STATUS             PIC X(2) VALUE SPACES.
+           05  WS-AUDIT-STATUS             PIC X(2) VALUE SPACES.
+           05  WS-SUMRPT-STATUS            PIC X(2) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-CKPT-EXISTS-SWITCH       PIC X(1) VALUE 'N'.
+               88  WS-CKPT-EXISTS          VALUE 'Y'.
+           05  WS-THRSH-EOF-SWITCH         PIC X(1) VALUE 'N'.
+               88  WS-THRSH-EOF            VALUE 'Y'.
+           05  WS-CTLCT-EOF-SWITCH         PIC X(1) VALUE 'N'.
+               88  WS-CTLCT-EOF            VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL          PIC 9(5) VALUE 100.
+       01  WS-RECORDS-SINCE-CKPT           PIC 9(9) VALUE 0.
+       01  WS-THRSH-CODE-NUM               PIC 9(1).
+       01  WS-CTLCT-CODE-NUM               PIC 9(1).
+       01  WS-RPT-HEADROOM                 PIC 9(11).
+       01  WS-RPT-EDIT-VALUE                PIC Z(10)9.
+       01  WS-RPT-EDIT-WARN                 PIC ZZZZ9.
+       01  WS-RPT-EDIT-HEADROOM             PIC Z(10)9.
+
+      *  Today's business date, used both to stamp the checkpoint and
+      *  snapshot and to tell a same-day abend resubmission (restore
+      *  the checkpoint) apart from a brand-new day's run (a
+      *  checkpoint left over from a prior date is never restored).
+       01  WS-TODAY-DATE                    PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-EOF.
+           PERFORM 8000-WRITE-CHECKPOINT.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           PERFORM 1050-INIT-COUNTER-TABLE.
+           PERFORM 1100-RESTORE-CHECKPOINT.
+           PERFORM 1200-LOAD-THRESHOLDS.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "FATAL: unable to open TRANFILE, status "
+                   WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN EXTEND ALERT-FILE.
+           IF WS-ALERT-STATUS NOT = "00"
+               OPEN OUTPUT ALERT-FILE
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           PERFORM 2100-READ-TRANS-FILE.
+
+       1050-INIT-COUNTER-TABLE.
+           MOVE "DEPOSITS"    TO WS-COUNTER-NAME(WS-CTR-DEPOSITS).
+           MOVE "WITHDRAWALS" TO WS-COUNTER-NAME(WS-CTR-WITHDRAWALS).
+           MOVE "TRANSFERS"   TO WS-COUNTER-NAME(WS-CTR-TRANSFERS).
+           MOVE "REVERSALS"   TO WS-COUNTER-NAME(WS-CTR-REVERSALS).
+
+       1100-RESTORE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'N' TO WS-CKPT-EXISTS-SWITCH
+                   NOT AT END
+                       SET WS-CKPT-EXISTS TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-CKPT-EXISTS AND CKPT-BUSINESS-DATE = WS-TODAY-DATE
+               PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                       UNTIL WS-CTR-IDX > 4
+                   MOVE CKPT-COUNTER-VALUE(WS-CTR-IDX)
+                       TO WS-COUNTER-VALUE(WS-CTR-IDX)
+                   MOVE CKPT-WARNING-COUNT(WS-CTR-IDX)
+                       TO WS-WARNING-COUNT(WS-CTR-IDX)
+                   MOVE CKPT-OVERFLOW-COUNT(WS-CTR-IDX)
+                       TO WS-OVERFLOW-COUNT(WS-CTR-IDX)
+               END-PERFORM
+               DISPLAY "Checkpoint restored for "
+                   WS-COUNTER-NAME(WS-CTR-DEPOSITS) "="
+                   WS-COUNTER-VALUE(WS-CTR-DEPOSITS) " "
+                   WS-COUNTER-NAME(WS-CTR-WITHDRAWALS) "="
+                   WS-COUNTER-VALUE(WS-CTR-WITHDRAWALS)
+           ELSE
+               IF WS-CKPT-EXISTS
+                   DISPLAY "Checkpoint found for business date "
+                       CKPT-BUSINESS-DATE " - today is "
+                       WS-TODAY-DATE " - starting counters at zero"
+               END-IF
+               PERFORM 1110-AUDIT-AUTOMATIC-RESET
+           END-IF.
+
+       1110-AUDIT-AUTOMATIC-RESET.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1 UNTIL WS-CTR-IDX > 4
+               MOVE WS-COUNTER-NAME(WS-CTR-IDX) TO AUDIT-COUNTER-NAME
+               MOVE "AUTO" TO AUDIT-RESET-TYPE
+               MOVE "SYSTEM  " TO AUDIT-OPERATOR-ID
+               MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+               MOVE WS-COUNTER-VALUE(WS-CTR-IDX) TO AUDIT-OLD-VALUE
+               MOVE 0 TO AUDIT-NEW-VALUE
+               WRITE AUDIT-RECORD
+           END-PERFORM.
+           CLOSE AUDIT-FILE.
+
+       1200-LOAD-THRESHOLDS.
+           OPEN INPUT THRESHOLD-FILE.
+           IF WS-THRSH-STATUS = "00"
+               PERFORM UNTIL WS-THRSH-EOF
+                   READ THRESHOLD-FILE
+                       AT END
+                           MOVE 'Y' TO WS-THRSH-EOF-SWITCH
+                       NOT AT END
+                           PERFORM 1210-APPLY-THRESHOLD
+                   END-READ
+               END-PERFORM
+               CLOSE THRESHOLD-FILE
+           END-IF.
+
+       1210-APPLY-THRESHOLD.
+           MOVE THRESHOLD-COUNTER-CODE TO WS-THRSH-CODE-NUM.
+           IF WS-THRSH-CODE-NUM >= 1 AND WS-THRSH-CODE-NUM <= 4
+               SET WS-CTR-IDX TO WS-THRSH-CODE-NUM
+               MOVE THRESHOLD-WARN-VALUE
+                   TO WS-WARN-THRESHOLD(WS-CTR-IDX)
+               MOVE THRESHOLD-ERROR-VALUE
+                   TO WS-ERROR-THRESHOLD(WS-CTR-IDX)
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           IF TRANS-TYPE = 'R'
+               IF TRANS-COUNTER-CODE >= 1 AND TRANS-COUNTER-CODE <= 4
+                   SET WS-CTR-IDX TO TRANS-COUNTER-CODE
+                   PERFORM 2080-OPERATOR-RESET
+               END-IF
+           ELSE
+               IF TRANS-COUNTER-CODE >= 1 AND TRANS-COUNTER-CODE <= 4
+                   SET WS-CTR-IDX TO TRANS-COUNTER-CODE
+                   PERFORM 2050-BUMP-COUNTER
+               END-IF
+           END-IF.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 8000-WRITE-CHECKPOINT
+               MOVE 0 TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+           PERFORM 2100-READ-TRANS-FILE.
+
+       2050-BUMP-COUNTER.
+           MOVE WS-COUNTER-VALUE(WS-CTR-IDX) TO WS-PREV-COUNTER-VALUE.
+           ADD 1 TO WS-COUNTER-VALUE(WS-CTR-IDX).
+      *    Edge-triggered: only the transaction that pushes the counter
+      *    from at-or-under the threshold to over it fires the
+      *    alert/shunt.  Without the WS-PREV-COUNTER-VALUE compare,
+      *    every later transaction of the same type would re-fire the
+      *    same warning/exception once the counter is already over.
+           IF WS-COUNTER-VALUE(WS-CTR-IDX) >
+                   WS-WARN-THRESHOLD(WS-CTR-IDX)
+               AND WS-PREV-COUNTER-VALUE NOT >
+                   WS-WARN-THRESHOLD(WS-CTR-IDX)
+               DISPLAY "Warning: " WS-COUNTER-NAME(WS-CTR-IDX)
+                   " approaching maximum value."
+               ADD 1 TO WS-WARNING-COUNT(WS-CTR-IDX)
+               PERFORM 2060-WRITE-ALERT
+           END-IF.
+           IF WS-COUNTER-VALUE(WS-CTR-IDX) >
+                   WS-ERROR-THRESHOLD(WS-CTR-IDX)
+               AND WS-PREV-COUNTER-VALUE NOT >
+                   WS-ERROR-THRESHOLD(WS-CTR-IDX)
+               ADD 1 TO WS-OVERFLOW-COUNT(WS-CTR-IDX)
+               PERFORM 2070-SHUNT-TO-EXCEPTIONS
+           END-IF.
+
+       2080-OPERATOR-RESET.
+           MOVE WS-COUNTER-NAME(WS-CTR-IDX) TO AUDIT-COUNTER-NAME.
+           MOVE "MANL" TO AUDIT-RESET-TYPE.
+           MOVE TRANS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE WS-COUNTER-VALUE(WS-CTR-IDX) TO AUDIT-OLD-VALUE.
+           MOVE TRANS-RESET-VALUE TO AUDIT-NEW-VALUE.
+           WRITE AUDIT-RECORD.
+           MOVE TRANS-RESET-VALUE TO WS-COUNTER-VALUE(WS-CTR-IDX).
+           DISPLAY "Operator " TRANS-OPERATOR-ID " reset "
+               WS-COUNTER-NAME(WS-CTR-IDX) " to " TRANS-RESET-VALUE.
+
+       2070-SHUNT-TO-EXCEPTIONS.
+           MOVE WS-COUNTER-NAME(WS-CTR-IDX) TO EXCP-COUNTER-NAME.
+           MOVE WS-COUNTER-VALUE(WS-CTR-IDX) TO EXCP-COUNTER-VALUE.
+           MOVE TRANS-ACCOUNT-ID TO EXCP-TRANS-ACCOUNT-ID.
+           MOVE TRANS-AMOUNT TO EXCP-TRANS-AMOUNT.
+           WRITE EXCEPTION-RECORD.
+
+       2060-WRITE-ALERT.
+           MOVE WS-COUNTER-NAME(WS-CTR-IDX) TO ALERT-COUNTER-NAME.
+           MOVE WS-COUNTER-VALUE(WS-CTR-IDX) TO ALERT-CURRENT-VALUE.
+           MOVE WS-WARN-THRESHOLD(WS-CTR-IDX) TO ALERT-THRESHOLD-VALUE.
+           MOVE FUNCTION CURRENT-DATE TO ALERT-TIMESTAMP.
+           WRITE ALERT-RECORD.
+
+       2100-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       8000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-TODAY-DATE TO CKPT-BUSINESS-DATE.
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1 UNTIL WS-CTR-IDX > 4
+               MOVE WS-COUNTER-VALUE(WS-CTR-IDX)
+                   TO CKPT-COUNTER-VALUE(WS-CTR-IDX)
+               MOVE WS-WARNING-COUNT(WS-CTR-IDX)
+                   TO CKPT-WARNING-COUNT(WS-CTR-IDX)
+               MOVE WS-OVERFLOW-COUNT(WS-CTR-IDX)
+                   TO CKPT-OVERFLOW-COUNT(WS-CTR-IDX)
+           END-PERFORM.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       9000-TERMINATE.
+           PERFORM 9100-DISPLAY-OVERFLOW-SUMMARY.
+           PERFORM 9200-WRITE-SNAPSHOT.
+           PERFORM 9300-RECONCILE-CONTROL-COUNTS.
+           PERFORM 9400-WRITE-EOD-SUMMARY-REPORT.
+           CLOSE TRANS-FILE.
+           CLOSE ALERT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE AUDIT-FILE.
+
+       9100-DISPLAY-OVERFLOW-SUMMARY.
+           DISPLAY "===== END OF JOB OVERFLOW SUMMARY =====".
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1 UNTIL WS-CTR-IDX > 4
+               IF WS-OVERFLOW-COUNT(WS-CTR-IDX) > 0
+                   DISPLAY WS-COUNTER-NAME(WS-CTR-IDX)
+                       ": " WS-OVERFLOW-COUNT(WS-CTR-IDX)
+                       " record(s) shunted to EXCEPTION-FILE - final "
+                       "value " WS-COUNTER-VALUE(WS-CTR-IDX)
+               END-IF
+           END-PERFORM.
+
+       9200-WRITE-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-FILE.
+           MOVE WS-TODAY-DATE TO SNAP-DATE.
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1 UNTIL WS-CTR-IDX > 4
+               MOVE WS-COUNTER-VALUE(WS-CTR-IDX)
+                   TO SNAP-COUNTER-VALUE(WS-CTR-IDX)
+           END-PERFORM.
+           WRITE SNAPSHOT-RECORD.
+           CLOSE SNAPSHOT-FILE.
+
+       9300-RECONCILE-CONTROL-COUNTS.
+           OPEN INPUT CONTROL-COUNT-FILE.
+           IF WS-CTLCT-STATUS = "00"
+               OPEN OUTPUT RECON-BREAK-FILE
+               PERFORM UNTIL WS-CTLCT-EOF
+                   READ CONTROL-COUNT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CTLCT-EOF-SWITCH
+                       NOT AT END
+                           PERFORM 9310-CHECK-CONTROL-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE RECON-BREAK-FILE
+               CLOSE CONTROL-COUNT-FILE
+           END-IF.
+
+       9310-CHECK-CONTROL-COUNT.
+           MOVE CTLCT-COUNTER-CODE TO WS-CTLCT-CODE-NUM.
+           IF WS-CTLCT-CODE-NUM >= 1 AND WS-CTLCT-CODE-NUM <= 4
+               SET WS-CTR-IDX TO WS-CTLCT-CODE-NUM
+               IF WS-COUNTER-VALUE(WS-CTR-IDX) NOT =
+                       CTLCT-EXPECTED-COUNT
+                   MOVE WS-COUNTER-NAME(WS-CTR-IDX)
+                       TO RECON-COUNTER-NAME
+                   MOVE CTLCT-EXPECTED-COUNT TO RECON-EXPECTED-COUNT
+                   MOVE WS-COUNTER-VALUE(WS-CTR-IDX)
+                       TO RECON-ACTUAL-COUNT
+                   COMPUTE RECON-DIFFERENCE =
+                       WS-COUNTER-VALUE(WS-CTR-IDX) -
+                       CTLCT-EXPECTED-COUNT
+                   WRITE RECON-BREAK-RECORD
+                   DISPLAY "Reconciliation break: "
+                       WS-COUNTER-NAME(WS-CTR-IDX)
+                       " expected " CTLCT-EXPECTED-COUNT
+                       " actual " WS-COUNTER-VALUE(WS-CTR-IDX)
+               END-IF
+           END-IF.
+
+       9400-WRITE-EOD-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE "END OF DAY COUNTER SUMMARY" TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           MOVE "COUNTER      FINAL VALUE  WARNINGS  HEADROOM"
+               TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1 UNTIL WS-CTR-IDX > 4
+               IF WS-COUNTER-VALUE(WS-CTR-IDX) <
+                       WS-ERROR-THRESHOLD(WS-CTR-IDX)
+                   COMPUTE WS-RPT-HEADROOM =
+                       WS-ERROR-THRESHOLD(WS-CTR-IDX) -
+                       WS-COUNTER-VALUE(WS-CTR-IDX)
+               ELSE
+                   MOVE 0 TO WS-RPT-HEADROOM
+               END-IF
+               MOVE WS-COUNTER-VALUE(WS-CTR-IDX) TO WS-RPT-EDIT-VALUE
+               MOVE WS-WARNING-COUNT(WS-CTR-IDX) TO WS-RPT-EDIT-WARN
+               MOVE WS-RPT-HEADROOM TO WS-RPT-EDIT-HEADROOM
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING WS-COUNTER-NAME(WS-CTR-IDX) "  "
+                   WS-RPT-EDIT-VALUE "  " WS-RPT-EDIT-WARN "  "
+                   WS-RPT-EDIT-HEADROOM
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+           END-PERFORM.
+           CLOSE SUMMARY-REPORT-FILE.
