@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  ALERTREC.CPY - THRESHOLD ALERT RECORD FOR MONITORED ALERT-FILE
+      *****************************************************************
+       01  ALERT-RECORD.
+           05  ALERT-COUNTER-NAME          PIC X(12).
+           05  ALERT-CURRENT-VALUE         PIC 9(11).
+           05  ALERT-THRESHOLD-VALUE       PIC 9(11).
+           05  ALERT-TIMESTAMP             PIC X(26).
