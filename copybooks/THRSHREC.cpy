@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  THRSHREC.CPY - COUNTER WARNING/ERROR THRESHOLD CONTROL RECORD
+      *  One record per tracked counter, read from the threshold
+      *  parameter file at start-up so the ceiling can be tuned by
+      *  operations without a source change.  Sized to match the
+      *  PIC S9(11) COMP-3 counters, so the ceiling can be raised well
+      *  past the original hardcoded 99999, not just lowered.
+      *****************************************************************
+       01  THRESHOLD-RECORD.
+           05  THRESHOLD-COUNTER-CODE      PIC 9(1).
+           05  THRESHOLD-WARN-VALUE        PIC 9(11).
+           05  THRESHOLD-ERROR-VALUE       PIC 9(11).
