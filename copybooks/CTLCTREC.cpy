@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  CTLCTREC.CPY - UPSTREAM CONTROL COUNT RECORD
+      *  One record per counter, carrying the expected final count
+      *  from the upstream extract so end-of-job totals can be
+      *  reconciled and dropped/duplicated input can be caught.
+      *****************************************************************
+       01  CONTROL-COUNT-RECORD.
+           05  CTLCT-COUNTER-CODE          PIC 9(1).
+           05  CTLCT-EXPECTED-COUNT        PIC 9(11).
