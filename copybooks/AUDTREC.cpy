@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  AUDTREC.CPY - COUNTER RESET AUDIT RECORD
+      *  Captures every counter reset, automatic (start-of-job
+      *  re-initialization) or manual (operator maintenance
+      *  transaction), with who/when/old value/new value.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-COUNTER-NAME          PIC X(12).
+           05  AUDIT-RESET-TYPE            PIC X(4).
+           05  AUDIT-OPERATOR-ID           PIC X(8).
+           05  AUDIT-TIMESTAMP             PIC X(26).
+           05  AUDIT-OLD-VALUE             PIC 9(11).
+           05  AUDIT-NEW-VALUE             PIC 9(11).
