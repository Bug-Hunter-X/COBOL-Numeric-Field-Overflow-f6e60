@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  EXCPREC.CPY - OVERFLOW EXCEPTION RECORD
+      *  Holds the transaction that pushed a counter over its error
+      *  threshold, so it can be shunted aside instead of aborting the
+      *  rest of the batch.
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXCP-COUNTER-NAME           PIC X(12).
+           05  EXCP-COUNTER-VALUE          PIC 9(11).
+           05  EXCP-TRANS-ACCOUNT-ID       PIC X(10).
+           05  EXCP-TRANS-AMOUNT           PIC S9(9)V99.
