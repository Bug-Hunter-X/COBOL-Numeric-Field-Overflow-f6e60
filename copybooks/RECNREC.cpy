@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  RECNREC.CPY - RECONCILIATION BREAK RECORD
+      *****************************************************************
+       01  RECON-BREAK-RECORD.
+           05  RECON-COUNTER-NAME          PIC X(12).
+           05  RECON-EXPECTED-COUNT        PIC 9(11).
+           05  RECON-ACTUAL-COUNT          PIC 9(11).
+           05  RECON-DIFFERENCE            PIC S9(11).
