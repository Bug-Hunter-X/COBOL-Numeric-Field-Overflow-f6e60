@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  SNAPREC.CPY - DAILY COUNTER SNAPSHOT RECORD
+      *  Written once per run to the SNAPSHOT-FILE GDG so trend
+      *  reporting can chart WS-COUNTER-TABLE growth over time.  The
+      *  GDG generation rotation itself (+1 each run) is a JCL/catalog
+      *  concern handled by the site's GDG base definition, not
+      *  something expressed in COBOL syntax.
+      *****************************************************************
+       01  SNAPSHOT-RECORD.
+           05  SNAP-DATE                   PIC X(8).
+           05  SNAP-COUNTER-VALUE OCCURS 4 TIMES        PIC 9(11).
