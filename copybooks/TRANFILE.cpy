@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  TRANFILE.CPY - INPUT TRANSACTION RECORD LAYOUT
+      *  TRANS-COUNTER-CODE selects which entry of WS-COUNTER-TABLE
+      *  this transaction applies to: 1-deposit, 2-withdrawal,
+      *  3-transfer, 4-reversal.
+      *  TRANS-TYPE distinguishes a normal counted transaction ('T')
+      *  from an operator-initiated maintenance reset ('R'); the reset
+      *  fields are only populated on 'R' records.
+      *****************************************************************
+       01  TRANS-RECORD.
+           05  TRANS-ACCOUNT-ID            PIC X(10).
+           05  TRANS-AMOUNT                PIC S9(9)V99.
+           05  TRANS-COUNTER-CODE          PIC 9(1).
+           05  TRANS-TYPE                  PIC X(1).
+           05  TRANS-OPERATOR-ID           PIC X(8).
+           05  TRANS-RESET-VALUE           PIC 9(9).
+           05  FILLER                      PIC X(40).
