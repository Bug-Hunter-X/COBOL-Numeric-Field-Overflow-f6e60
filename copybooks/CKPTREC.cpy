@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  CKPTREC.CPY - CHECKPOINT/RESTART RECORD FOR THE COUNTER TABLE
+      *  One value per tracked counter, in table-index order (see
+      *  WS-COUNTER-TABLE in BUGJOB01: 1-deposits, 2-withdrawals,
+      *  3-transfers, 4-reversals).  CKPT-BUSINESS-DATE is stamped on
+      *  every write and checked on restore so a checkpoint left over
+      *  from a prior business date is never mistaken for an
+      *  in-progress rerun of today's job - only a same-day abend
+      *  resubmission resumes from it.  CKPT-WARNING-COUNT and
+      *  CKPT-OVERFLOW-COUNT carry the running warn/error fire counts
+      *  alongside the counter values so a same-day restart resumes
+      *  the EOD summary's fire counts, not just the totals.
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-BUSINESS-DATE                          PIC X(8).
+           05  CKPT-COUNTER-VALUE OCCURS 4 TIMES           PIC 9(11).
+           05  CKPT-WARNING-COUNT OCCURS 4 TIMES           PIC 9(5).
+           05  CKPT-OVERFLOW-COUNT OCCURS 4 TIMES          PIC 9(5).
